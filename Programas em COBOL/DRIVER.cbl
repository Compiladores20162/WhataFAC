@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-MENU-OPTION PIC 9(1) VALUE 0.
+
+       PROCEDURE DIVISION.
+          A000-FIRST-PARA.
+          PERFORM UNTIL WS-MENU-OPTION = 9
+              PERFORM A010-SHOW-MENU
+              PERFORM A020-RUN-OPTION
+          END-PERFORM.
+
+          STOP RUN.
+
+          A010-SHOW-MENU.
+          DISPLAY "=================================".
+          DISPLAY "  MENU DE OPERACOES".
+          DISPLAY "  1 - Rodar media da frota".
+          DISPLAY "  2 - Rodar registro de ID".
+          DISPLAY "  3 - Rodar os dois".
+          DISPLAY "  9 - Sair".
+          DISPLAY "=================================".
+          DISPLAY "Escolha uma opcao: " WITH NO ADVANCING.
+          ACCEPT WS-MENU-OPTION.
+
+          A020-RUN-OPTION.
+          EVALUATE WS-MENU-OPTION
+              WHEN 1
+                  CALL "MEUPROGRAMA"
+                  CANCEL "MEUPROGRAMA"
+              WHEN 2
+                  CALL "HELLO"
+                  CANCEL "HELLO"
+              WHEN 3
+                  CALL "MEUPROGRAMA"
+                  CANCEL "MEUPROGRAMA"
+                  CALL "HELLO"
+                  CANCEL "HELLO"
+              WHEN 9
+                  DISPLAY "Encerrando."
+              WHEN OTHER
+                  DISPLAY "Opcao invalida."
+          END-EVALUATE.
