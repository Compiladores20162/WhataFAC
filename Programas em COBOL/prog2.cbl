@@ -1,34 +1,142 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+          FILE SECTION.
+          FD  TRANS-FILE.
+          COPY TRANSREC.
+          FD  CHECKPOINT-FILE.
+          COPY CHKPTREC.
+
           WORKING-STORAGE SECTION.
           01 WS-NAME PIC A(30).
           01 WS-ID PIC 9(5) VALUE 00012.
           01 WS-ID2 PIC 9(5) VALUE 00030.
           01 A PIC 9(5).
           01 B PIC 9(5).
-          01 C PIC 9(5).
+          01 C PIC 9(7) VALUE 0.
+
+          01 WS-TRANS-STATUS PIC XX VALUE "00".
+          01 WS-CKPT-STATUS PIC XX VALUE "00".
+          01 WS-EOF-TRANS PIC X VALUE "N".
+             88 EOF-TRANS VALUE "Y".
+
+          01 WS-TRANS-COUNT PIC 9(5) VALUE 0.
+          01 WS-CKPT-INTERVAL PIC 9(3) VALUE 5.
+          01 WS-LAST-CKPT-KEY PIC 9(6) VALUE 0.
+          01 WS-RESUME-KEY PIC 9(6) VALUE 0.
+
+          01 WS-ID-MIN PIC 9(5) VALUE 00001.
+          01 WS-ID-MAX PIC 9(5) VALUE 99999.
+          01 WS-ID-VALID PIC X VALUE "Y".
+             88 IDS-VALID VALUE "Y".
 
        PROCEDURE DIVISION.
           A000-FIRST-PARA.
-          DISPLAY 'Hello World'.
-          MOVE 'TutorialsPoint' TO WS-NAME.
-          DISPLAY "My name is : "WS-NAME.
-          DISPLAY "My ID is : "WS-ID.
-          DISPLAY WS-ID WS-ID2;
+          PERFORM A010-VALIDATE-IDS.
+          IF IDS-VALID
+              DISPLAY 'Hello World'
+              MOVE 'TutorialsPoint' TO WS-NAME
+              DISPLAY "My name is : "WS-NAME
+              DISPLAY "My ID is : "WS-ID
+              DISPLAY WS-ID WS-ID2
+
+              PERFORM A020-LOAD-CHECKPOINT
+              PERFORM A030-PROCESS-TRANSACTIONS
+              PERFORM A060-PRINT-REGISTER-TOTAL
+          END-IF.
+
+          GOBACK.
+
+          A010-VALIDATE-IDS.
+          SET IDS-VALID TO TRUE.
+
+          IF WS-ID = ZERO OR WS-ID < WS-ID-MIN OR WS-ID > WS-ID-MAX
+              DISPLAY "ERRO: WS-ID invalido/fora da faixa: " WS-ID
+              MOVE "N" TO WS-ID-VALID
+              MOVE 1 TO RETURN-CODE
+          END-IF.
+
+          IF WS-ID2 = ZERO OR WS-ID2 < WS-ID-MIN OR WS-ID2 > WS-ID-MAX
+              DISPLAY "ERRO: WS-ID2 invalido/fora da faixa: " WS-ID2
+              MOVE "N" TO WS-ID-VALID
+              MOVE 1 TO RETURN-CODE
+          END-IF.
+
+          A020-LOAD-CHECKPOINT.
+          MOVE 0 TO WS-LAST-CKPT-KEY.
+          MOVE 0 TO C.
+
+          OPEN INPUT CHECKPOINT-FILE.
+          IF WS-CKPT-STATUS = "00" OR WS-CKPT-STATUS = "05"
+              PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                  READ CHECKPOINT-FILE
+                      AT END
+                      MOVE "10" TO WS-CKPT-STATUS
+                      NOT AT END
+                      MOVE CKPT-LAST-KEY TO WS-LAST-CKPT-KEY
+                      MOVE CKPT-RUNNING-TOTAL TO C
+                  END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+          END-IF.
+          MOVE WS-LAST-CKPT-KEY TO WS-RESUME-KEY.
 
-          A ADD B;
-          A GIVING C;
-          DISPLAY A;
+          A030-PROCESS-TRANSACTIONS.
+          OPEN INPUT TRANS-FILE.
+          IF WS-TRANS-STATUS NOT = "00"
+              DISPLAY "ERRO: nao abriu arquivo de transacoes"
+              MOVE 1 TO RETURN-CODE
+          ELSE
+              PERFORM A035-READ-TRANS
+              PERFORM UNTIL EOF-TRANS
+                  PERFORM A040-PROCESS-ONE-TRANSACTION
+                  PERFORM A035-READ-TRANS
+              END-PERFORM
+              CLOSE TRANS-FILE
+          END-IF.
 
-          ACCEPT A;
-          ACCEPT B;
+          A035-READ-TRANS.
+          READ TRANS-FILE
+              AT END
+              SET EOF-TRANS TO TRUE
+              NOT AT END
+              CONTINUE
+          END-READ.
 
-          ADD A , B GIVING C;
-          DISPLAY C;
+          A040-PROCESS-ONE-TRANSACTION.
+          IF TRANS-KEY NOT > WS-RESUME-KEY
+              CONTINUE
+          ELSE
+              MOVE TRANS-A TO A
+              MOVE TRANS-B TO B
+              ADD A B TO C
+              ADD 1 TO WS-TRANS-COUNT
+              MOVE TRANS-KEY TO WS-LAST-CKPT-KEY
+              IF FUNCTION MOD(WS-TRANS-COUNT, WS-CKPT-INTERVAL) = 0
+                  PERFORM A050-WRITE-CHECKPOINT
+              END-IF
+          END-IF.
 
-           A , B GIVING C;
-          DISPLAY C;
+          A050-WRITE-CHECKPOINT.
+          OPEN EXTEND CHECKPOINT-FILE.
+          IF WS-CKPT-STATUS NOT = "00"
+              OPEN OUTPUT CHECKPOINT-FILE
+          END-IF.
+          MOVE WS-LAST-CKPT-KEY TO CKPT-LAST-KEY.
+          MOVE C TO CKPT-RUNNING-TOTAL.
+          WRITE CHECKPOINT-REC.
+          CLOSE CHECKPOINT-FILE.
 
-       STOP RUN.
+          A060-PRINT-REGISTER-TOTAL.
+          DISPLAY "TOTAL DO REGISTRO (C): " C.
