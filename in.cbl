@@ -1,40 +1,197 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MEUPROGRAMA.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VEHICLE-MASTER ASSIGN TO "VEHMAST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-VEHICLE-STATUS.
+    SELECT PARM-FILE ASSIGN TO "PARAMFILE.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+    SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT SUMMARY-REPORT ASSIGN TO "SUMMARY.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  VEHICLE-MASTER.
+COPY VEHREC.
+FD  PARM-FILE.
+COPY PARMREC.
+FD  AUDIT-FILE.
+COPY AUDITREC.
+FD  SUMMARY-REPORT.
+01  REPORT-LINE PIC X(80).
 WORKING-STORAGE SECTION.
-    01 conta_carro PIC 9(4) VALUE 10.
+    01 conta_carro PIC 9(5) VALUE 0.
     01 mediaCarros PIC 9(5).
-    01 primeira_struct .
-        05 valor_struct_1 PIC 9(5).
     01 contador PIC 9(5) VALUE 0.
-    01 valorInicial PIC 9(5)V99999 VALUE 12.5.
-    01 segunda_struct .
-        05 cinco_da_struct PIC 9(5).
-        05 cinco_2_da_struct PIC 9(5).
-        05 cinco_3_da_struct PIC 9(5)V99999.
-    01 somaTotal PIC A(6).
+    01 valorInicial PIC S9(5)V99999 VALUE 0.
+    01 somaTotal PIC X(6).
     01 mediaAritmetica PIC X(7).
+
+    01 WS-VEHICLE-STATUS PIC XX VALUE "00".
+    01 WS-PARM-STATUS PIC XX VALUE "00".
+    01 WS-AUDIT-STATUS PIC XX VALUE "00".
+    01 WS-REPORT-STATUS PIC XX VALUE "00".
+    01 WS-EOF-VEHICLE PIC X VALUE "N".
+        88 EOF-VEHICLE VALUE "Y".
+
+    01 WS-VEHICLE-COUNT PIC 9(5) VALUE 0.
+    01 WS-SOMA-CONTA-CARRO PIC 9(9) VALUE 0.
+    01 WS-SOMA-TOTAL-NUM PIC 9(6) VALUE 0.
+    01 WS-SOMA-TOTAL-EDIT REDEFINES WS-SOMA-TOTAL-NUM PIC X(6).
+
+    01 WS-VALORINICIAL-MIN PIC 9(5)V99999 VALUE 0.00001.
+    01 WS-VALORINICIAL-MAX PIC 9(5)V99999 VALUE 999.99999.
+
+    01 WS-RUN-ID PIC X(8).
+    01 WS-TIMESTAMP.
+        05 WS-TS-DATE PIC X(8).
+        05 WS-TS-TIME PIC X(18).
+    01 WS-CURRENT-DATETIME PIC X(21).
+
+    01 WS-REPORT-LINE-COUNT PIC 9(3) VALUE 0.
+    01 WS-REPORT-PAGE-NO PIC 9(3) VALUE 0.
+    01 WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+
+    01 WS-REPORT-HEADING-1 PIC X(80).
+    01 WS-REPORT-HEADING-2 PIC X(80).
+    01 WS-REPORT-DETAIL PIC X(80).
+
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
 
 DISPLAY "Amigo estou trabalhando"
 
-ACCEPT mediaAritmetica
+PERFORM INIT-RUN-ID
 
-IF conta_carro < 10 AND 10 > 2 AND 10 <= 2 AND 10 < 2 OR 12> 11
-DISPLAY "MUITO BOM"
+OPEN EXTEND AUDIT-FILE
+IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+    OPEN OUTPUT AUDIT-FILE
+END-IF
+IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+    DISPLAY "ERRO: nao foi possivel abrir o arquivo de auditoria"
+    MOVE 1 TO RETURN-CODE
+    GOBACK
 END-IF
 
-EVALUATE conta_carro
+OPEN OUTPUT SUMMARY-REPORT
+IF WS-REPORT-STATUS NOT = "00"
+    DISPLAY "ERRO: nao foi possivel abrir o arquivo de relatorio"
+    CLOSE AUDIT-FILE
+    MOVE 1 TO RETURN-CODE
+    GOBACK
+END-IF
+
+PERFORM READ-DAILY-PARM
+
+PERFORM PROCESS-VEHICLE-FLEET
+
+PERFORM COMPUTE-MEDIA-CARROS
+
+PERFORM WRITE-SUMMARY-REPORT
+
+CLOSE AUDIT-FILE
+CLOSE SUMMARY-REPORT
+
+GOBACK.
+
+INIT-RUN-ID.
+
+ACCEPT WS-CURRENT-DATETIME FROM DATE YYYYMMDD
+MOVE WS-CURRENT-DATETIME(1:8) TO WS-RUN-ID.
 
+READ-DAILY-PARM.
 
+OPEN INPUT PARM-FILE
+IF WS-PARM-STATUS NOT = "00"
+    DISPLAY "ERRO: nao foi possivel abrir o arquivo de parametros diarios"
+    CLOSE AUDIT-FILE
+    CLOSE SUMMARY-REPORT
+    MOVE 1 TO RETURN-CODE
+    GOBACK
+END-IF
+
+READ PARM-FILE
+    AT END
+    DISPLAY "ERRO: arquivo de parametros diarios esta vazio"
+    CLOSE PARM-FILE
+    CLOSE AUDIT-FILE
+    CLOSE SUMMARY-REPORT
+    MOVE 1 TO RETURN-CODE
+    GOBACK
+END-READ
+
+CLOSE PARM-FILE
+
+MOVE PARM-VALOR-INICIAL TO valorInicial
+MOVE PARM-MEDIA-ARITMETICA TO mediaAritmetica
+
+IF valorInicial <= 0 OR valorInicial < WS-VALORINICIAL-MIN
+                     OR valorInicial > WS-VALORINICIAL-MAX
+    DISPLAY "ERRO: valorInicial " valorInicial
+        " esta fora da faixa valida (" WS-VALORINICIAL-MIN
+        " a " WS-VALORINICIAL-MAX ") - execucao rejeitada"
+    CLOSE AUDIT-FILE
+    CLOSE SUMMARY-REPORT
+    MOVE 1 TO RETURN-CODE
+    GOBACK
+END-IF.
+
+PROCESS-VEHICLE-FLEET.
+
+OPEN INPUT VEHICLE-MASTER
+IF WS-VEHICLE-STATUS NOT = "00"
+    DISPLAY "ERRO: nao foi possivel abrir o arquivo VEHICLE-MASTER"
+    CLOSE AUDIT-FILE
+    CLOSE SUMMARY-REPORT
+    MOVE 1 TO RETURN-CODE
+    GOBACK
+END-IF
+
+PERFORM READ-VEHICLE-RECORD
+
+PERFORM UNTIL EOF-VEHICLE
+    PERFORM PROCESS-ONE-VEHICLE
+    PERFORM READ-VEHICLE-RECORD
+END-PERFORM
+
+CLOSE VEHICLE-MASTER.
+
+READ-VEHICLE-RECORD.
+
+READ VEHICLE-MASTER
+    AT END
+    SET EOF-VEHICLE TO TRUE
+    NOT AT END
+    CONTINUE
+END-READ.
+
+PROCESS-ONE-VEHICLE.
+
+MOVE VEH-CATEGORY TO conta_carro
+MOVE 0 TO contador
+
+ADD 1 TO WS-VEHICLE-COUNT
+ADD conta_carro TO WS-SOMA-CONTA-CARRO
+
+IF conta_carro < 10 AND 10 > 2 AND 10 <= 2 AND 10 < 2 OR 12> 11
+DISPLAY "MUITO BOM"
+PERFORM WRITE-AUDIT-RECORD-MUITO-BOM
+END-IF
 
-* DISPLAY "oi"
+EVALUATE conta_carro
 
 WHEN 1
 COMPUTE
 contador = (conta_carro + valorInicial) * 5
 END-COMPUTE
+ADD contador TO WS-SOMA-TOTAL-NUM
+PERFORM WRITE-AUDIT-RECORD-WHEN-1
 
 WHEN 50
 
@@ -43,19 +200,126 @@ DISPLAY "9 eh maior que 14"
 ELSE
 DISPLAY "nem vai entrar"
 END-IF
+PERFORM WRITE-AUDIT-RECORD-WHEN-50
 
 WHEN 3
 
-PERFORM UNTIL conta_carro < valorInicial AND 10 >= 2 AND 10 < 2
+IF conta_carro < valorInicial
 DISPLAY "aqui"
-END-PERFORM
-
-
+ELSE
+DISPLAY "aqui nao aplica"
+END-IF
+PERFORM WRITE-AUDIT-RECORD-WHEN-3
 
 WHEN OTHER
 DISPLAY "nao a 1 nem 2 nem 3"
+PERFORM WRITE-AUDIT-RECORD-WHEN-OTHER
+
+END-EVALUATE.
+
+COMPUTE-MEDIA-CARROS.
+
+IF WS-VEHICLE-COUNT > 0
+    COMPUTE mediaCarros ROUNDED = WS-SOMA-CONTA-CARRO / WS-VEHICLE-COUNT
+ELSE
+    MOVE 0 TO mediaCarros
+END-IF
+
+DISPLAY "MEDIA DE CARROS DA FROTA: " mediaCarros
+
+MOVE WS-SOMA-TOTAL-EDIT TO somaTotal.
+
+WRITE-AUDIT-RECORD-MUITO-BOM.
+
+MOVE "MUITO-BOM" TO AUDIT-BRANCH
+PERFORM WRITE-AUDIT-RECORD-COMMON.
+
+WRITE-AUDIT-RECORD-WHEN-1.
+
+MOVE "WHEN-1" TO AUDIT-BRANCH
+PERFORM WRITE-AUDIT-RECORD-COMMON.
+
+WRITE-AUDIT-RECORD-WHEN-50.
+
+MOVE "WHEN-50" TO AUDIT-BRANCH
+PERFORM WRITE-AUDIT-RECORD-COMMON.
+
+WRITE-AUDIT-RECORD-WHEN-3.
+
+MOVE "WHEN-3" TO AUDIT-BRANCH
+PERFORM WRITE-AUDIT-RECORD-COMMON.
+
+WRITE-AUDIT-RECORD-WHEN-OTHER.
+
+MOVE "WHEN-OTHER" TO AUDIT-BRANCH
+PERFORM WRITE-AUDIT-RECORD-COMMON.
+
+WRITE-AUDIT-RECORD-COMMON.
+
+ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+ACCEPT WS-CURRENT-DATETIME FROM TIME
+MOVE WS-CURRENT-DATETIME(1:18) TO WS-TS-TIME
+MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+MOVE WS-RUN-ID TO AUDIT-RUN-ID
+MOVE contador TO AUDIT-CONTADOR
+MOVE VEH-ID TO AUDIT-VEH-ID
+MOVE VEH-CATEGORY TO AUDIT-VEH-CATEGORY
+MOVE VEH-ODOMETER TO AUDIT-VEH-ODOMETER
+MOVE VEH-FUEL-VALUATION TO AUDIT-VEH-FUEL-VALUATION
+WRITE AUDIT-REC.
+
+WRITE-SUMMARY-REPORT.
+
+PERFORM WRITE-REPORT-HEADING
+
+MOVE SPACES TO WS-REPORT-DETAIL
+STRING "QUANTIDADE DE VEICULOS (conta_carro): " WS-VEHICLE-COUNT
+    DELIMITED BY SIZE INTO WS-REPORT-DETAIL
+PERFORM WRITE-REPORT-DETAIL-LINE
+
+MOVE SPACES TO WS-REPORT-DETAIL
+STRING "MEDIA DE CARROS (mediaCarros): " mediaCarros
+    DELIMITED BY SIZE INTO WS-REPORT-DETAIL
+PERFORM WRITE-REPORT-DETAIL-LINE
+
+MOVE SPACES TO WS-REPORT-DETAIL
+STRING "SOMA TOTAL (somaTotal): " somaTotal
+    DELIMITED BY SIZE INTO WS-REPORT-DETAIL
+PERFORM WRITE-REPORT-DETAIL-LINE
+
+MOVE SPACES TO WS-REPORT-DETAIL
+STRING "MEDIA ARITMETICA (mediaAritmetica): " mediaAritmetica
+    DELIMITED BY SIZE INTO WS-REPORT-DETAIL
+PERFORM WRITE-REPORT-DETAIL-LINE.
+
+WRITE-REPORT-HEADING.
+
+ADD 1 TO WS-REPORT-PAGE-NO
+MOVE 0 TO WS-REPORT-LINE-COUNT
+
+MOVE SPACES TO WS-REPORT-HEADING-1
+STRING "RELATORIO DIARIO DA FROTA - PAGINA " WS-REPORT-PAGE-NO
+    DELIMITED BY SIZE INTO WS-REPORT-HEADING-1
+MOVE WS-REPORT-HEADING-1 TO REPORT-LINE
+WRITE REPORT-LINE
+
+MOVE SPACES TO WS-REPORT-HEADING-2
+STRING "RUN-ID: " WS-RUN-ID DELIMITED BY SIZE
+    INTO WS-REPORT-HEADING-2
+MOVE WS-REPORT-HEADING-2 TO REPORT-LINE
+WRITE REPORT-LINE
+
+MOVE SPACES TO REPORT-LINE
+WRITE REPORT-LINE.
+
+WRITE-REPORT-DETAIL-LINE.
+
+IF WS-REPORT-LINE-COUNT >= WS-LINES-PER-PAGE
+    PERFORM WRITE-REPORT-HEADING
+END-IF
 
-END-EVALUATE
+MOVE WS-REPORT-DETAIL TO REPORT-LINE
+WRITE REPORT-LINE
+ADD 1 TO WS-REPORT-LINE-COUNT.
 
-STOP RUN.
 END PROGRAM MEUPROGRAMA.
