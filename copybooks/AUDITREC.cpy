@@ -0,0 +1,15 @@
+      *> AUDITREC.cpy - audit/journal record for MEUPROGRAMA
+      *> the vehicle-detail portion is the shared VEHREC.cpy layout
+      *> (req 002), not a hand-copied set of PIC clauses, so it stays
+      *> in sync with VEHICLE-MASTER's own record automatically.
+       01  AUDIT-REC.
+           05  AUDIT-TIMESTAMP         PIC X(26).
+           05  AUDIT-RUN-ID            PIC X(8).
+           05  AUDIT-BRANCH            PIC X(10).
+           05  AUDIT-CONTADOR          PIC 9(5).
+           COPY VEHREC
+               REPLACING ==01  VEHICLE-REC==      BY ==05  AUDIT-VEHICLE-DETAIL==
+                         ==05  VEH-ID==            BY ==10  AUDIT-VEH-ID==
+                         ==05  VEH-CATEGORY==      BY ==10  AUDIT-VEH-CATEGORY==
+                         ==05  VEH-ODOMETER==      BY ==10  AUDIT-VEH-ODOMETER==
+                         ==05  VEH-FUEL-VALUATION== BY ==10  AUDIT-VEH-FUEL-VALUATION==.
