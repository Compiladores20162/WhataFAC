@@ -0,0 +1,5 @@
+      *> TRANSREC.cpy - transaction pair record for HELLO's register job
+       01  TRANS-REC.
+           05  TRANS-KEY               PIC 9(6).
+           05  TRANS-A                 PIC 9(5).
+           05  TRANS-B                 PIC 9(5).
