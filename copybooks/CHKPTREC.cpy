@@ -0,0 +1,4 @@
+      *> CHKPTREC.cpy - restart/checkpoint record for HELLO's register job
+       01  CHECKPOINT-REC.
+           05  CKPT-LAST-KEY           PIC 9(6).
+           05  CKPT-RUNNING-TOTAL      PIC 9(7).
