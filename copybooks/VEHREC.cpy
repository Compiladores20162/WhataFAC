@@ -0,0 +1,8 @@
+      *> VEHREC.cpy - shared vehicle detail record
+      *> used by MEUPROGRAMA (VEHICLE-MASTER) and any reporting program
+      *> that needs to read/write the same fleet record layout.
+       01  VEHICLE-REC.
+           05  VEH-ID                  PIC 9(5).
+           05  VEH-CATEGORY            PIC 9(5).
+           05  VEH-ODOMETER            PIC 9(5).
+           05  VEH-FUEL-VALUATION      PIC 9(5)V99999.
