@@ -0,0 +1,6 @@
+      *> PARMREC.cpy - daily parameter/rate record for MEUPROGRAMA
+       01  DAILY-PARM-REC.
+           05  PARM-RUN-DATE           PIC 9(8).
+           05  PARM-VALOR-INICIAL      PIC S9(5)V99999
+                                        SIGN IS TRAILING SEPARATE.
+           05  PARM-MEDIA-ARITMETICA   PIC X(7).
